@@ -0,0 +1,427 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PUZZLE-3.
+      *
+      * RECONCILIATION PASS - RUNS THE PUZZLE-1 (NUMERIC ONLY) AND
+      * PUZZLE-2 (NUMERIC + SPELLED OUT WORD) DIGIT LOGIC AGAINST THE
+      * SAME PUZZLEDD INPUT. SINCE THE DIGIT-TABLE LOADED FROM WORDDD
+      * INCLUDES A BARE-DIGIT ENTRY FOR EVERY NUMERAL, EVERY POSITION
+      * PUZZLE-1 FINDS A NUMERIC DIGIT AT IS ALSO A VALID PUZZLE-2
+      * MATCH POSITION, SO PUZZLE-2'S FIRST MATCH CAN NEVER FALL AFTER
+      * PUZZLE-1'S FIRST NUMERIC DIGIT, NOR ITS LAST MATCH BEFORE
+      * PUZZLE-1'S LAST NUMERIC DIGIT, ON A CORRECTLY WORKING PASS. A
+      * LINE IS FLAGGED WHEN THAT POSITIONAL INVARIANT IS VIOLATED.
+      * COMPARING THE PER-LINE SUMS DIRECTLY WAS TRIED FIRST AND
+      * DROPPED - PUZZLE-1 DOUBLES A LONE BARE DIGIT INTO A FIRST-EQUALS
+      * -LAST SUM, WHICH FALSELY OUTSCORED A CORRECT PUZZLE-2 RESULT ON
+      * ANY LINE WHOSE ONLY BARE DIGIT SITS BETWEEN TWO SPELLED WORDS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PUZZLE-FILE ASSIGN TO PUZZLEDD
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FILE-STATUS.
+           SELECT RECON-FILE ASSIGN TO RECONDD
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS RECON-STATUS.
+           SELECT WORD-FILE ASSIGN TO WORDDD
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WORD-STATUS.
+           SELECT TRUNCATION-FILE ASSIGN TO TRUNCDD
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS TRUNCATION-STATUS.
+           SELECT ALERT-FILE ASSIGN TO ALERTDD
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ALERTF-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PUZZLE-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 200 CHARACTERS
+           DEPENDING ON REC-LEN.
+       01  PUZZLE-RECORD PIC X(200).
+       FD  RECON-FILE.
+       01  RECON-RECORD.
+           05  RECON-LINE-NO       PIC 9(6).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  RECON-SUM-1         PIC 9(4).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  RECON-SUM-2         PIC 9(4).
+       FD  WORD-FILE.
+       01  WORD-RECORD.
+           05  WORD-TEXT           PIC X(5).
+           05  WORD-LEN            PIC 9.
+           05  WORD-VALUE          PIC 9.
+       FD  TRUNCATION-FILE.
+       01  TRUNCATION-RECORD.
+           05  TRUNCATION-LINE-NO  PIC 9(6).
+       FD  ALERT-FILE.
+       01  ALERT-RECORD.
+           05  ALERT-PROGRAM       PIC X(8).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  ALERT-OPERATION     PIC X(5).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  ALERT-FILE-NAME     PIC X(8).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  ALERT-FILE-STATUS   PIC X(2).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  ALERT-RETURN-CODE   PIC 9(3).
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS             PIC X(2).
+       01  RECON-STATUS            PIC X(2).
+       01  WORD-STATUS             PIC X(2).
+       01  TRUNCATION-STATUS       PIC X(2).
+       01  ALERTF-STATUS           PIC X(2).
+       01  REC-LEN                 PIC 9(4) VALUE ZERO.
+       01  MAX-REC-LEN             PIC 9(4) VALUE 200.
+       01  DIGIT-COUNT             PIC 9(2) VALUE ZERO.
+       01  LINE-NO                 PIC 9(6) VALUE ZERO.
+       01  SUM-OF-ALL-DIGITS-1     PIC 9(6) VALUE ZERO.
+       01  SUM-OF-ALL-DIGITS-2     PIC 9(6) VALUE ZERO.
+       01  SUM-OF-DIGITS-1         PIC 9(4).
+       01  SUM-OF-DIGITS-2         PIC 9(4).
+       01  MISMATCH-COUNT          PIC 9(6) VALUE ZERO.
+       01  IDX                     PIC 9(4).
+       01  DIGIT-STATUS            PIC X.
+           88 DIGIT-FOUND          VALUE "T" WHEN SET TO FALSE IS "F".
+           88 DIGIT-NOT-FOUND      VALUE "F".
+       01  FIRST-DIGIT-1           PIC 9.
+       01  LAST-DIGIT-1            PIC 9.
+       01  FIRST-IDX-1             PIC 9(4).
+       01  LAST-IDX-1              PIC 9(4).
+       01  R-IDX                   PIC 9(4).
+       01  MAX-IDX                 PIC 9(4).
+       01  REMAINING-LEN           PIC 9(4).
+       01  D-IDX                   PIC 9(2).
+       01  FIRST-IDX               PIC 9(4).
+       01  FIRST-DIGIT-2           PIC 9.
+       01  LAST-IDX                PIC 9(4).
+       01  LAST-DIGIT-2            PIC 9.
+       01  SORT-I                  PIC 9(2).
+       01  SORT-J                  PIC 9(2).
+       01  SWAP-TEXT               PIC X(5).
+       01  SWAP-LEN                PIC 9.
+       01  SWAP-VALUE              PIC 9.
+       01  DIGIT-TABLE.
+           03  DIGIT OCCURS 20 TIMES.
+               05  DIGIT-TEXT      PIC X(5).
+               05  DIGIT-LEN       PIC 9.
+               05  DIGIT-VALUE     PIC 9.
+      * DIGIT-TABLE IS LOADED FROM WORDDD THE SAME WAY PUZZLE-2 IN
+      * PUZZLE2.COB IS, SO A WORD-SPELLING CHANGE TO THE CONTROL FILE
+      * DOES NOT DRIFT OUT OF STEP WITH WHAT THIS RECONCILIATION PASS
+      * CHECKS AGAINST.
+      *
+       PROCEDURE DIVISION.
+           PERFORM OPEN-FILE.
+           PERFORM READ-FILE.
+           PERFORM CLOSE-FILE.
+           DISPLAY "SUM-1 = ", SUM-OF-ALL-DIGITS-1.
+           DISPLAY "SUM-2 = ", SUM-OF-ALL-DIGITS-2.
+           DISPLAY "MISMATCHES = ", MISMATCH-COUNT.
+           STOP RUN.
+
+       OPEN-FILE SECTION.
+           MOVE SPACES TO ALERT-RECORD.
+           MOVE "PUZZLE-3" TO ALERT-PROGRAM.
+           OPEN OUTPUT ALERT-FILE.
+           IF ALERTF-STATUS NOT = "00" THEN
+               DISPLAY "ALERT FILE OPEN FAILED WITH STATUS ",
+                   ALERTF-STATUS
+               STOP RUN
+           END-IF.
+           OPEN INPUT PUZZLE-FILE.
+           IF FILE-STATUS NOT = "00" THEN
+               DISPLAY "FILE OPEN FAILED WITH STATUS ", FILE-STATUS
+               MOVE "OPEN" TO ALERT-OPERATION
+               MOVE "PUZZLEDD" TO ALERT-FILE-NAME
+               MOVE FILE-STATUS TO ALERT-FILE-STATUS
+               PERFORM WRITE-ALERT
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT RECON-FILE.
+           IF RECON-STATUS NOT = "00" THEN
+               DISPLAY "RECON FILE OPEN FAILED WITH STATUS ",
+                   RECON-STATUS
+               MOVE "OPEN" TO ALERT-OPERATION
+               MOVE "RECONDD" TO ALERT-FILE-NAME
+               MOVE RECON-STATUS TO ALERT-FILE-STATUS
+               PERFORM WRITE-ALERT
+               STOP RUN
+           END-IF.
+           OPEN INPUT WORD-FILE.
+           IF WORD-STATUS NOT = "00" THEN
+               DISPLAY "WORD FILE OPEN FAILED WITH STATUS ",
+                   WORD-STATUS
+               MOVE "OPEN" TO ALERT-OPERATION
+               MOVE "WORDDD" TO ALERT-FILE-NAME
+               MOVE WORD-STATUS TO ALERT-FILE-STATUS
+               PERFORM WRITE-ALERT
+               STOP RUN
+           END-IF.
+           PERFORM LOAD-DIGIT-TABLE.
+           PERFORM SORT-DIGIT-TABLE.
+           CLOSE WORD-FILE.
+           IF WORD-STATUS NOT = "00" THEN
+               DISPLAY "WORD FILE CLOSE FAILED WITH STATUS ",
+                   WORD-STATUS
+               MOVE "CLOSE" TO ALERT-OPERATION
+               MOVE "WORDDD" TO ALERT-FILE-NAME
+               MOVE WORD-STATUS TO ALERT-FILE-STATUS
+               PERFORM WRITE-ALERT
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT TRUNCATION-FILE.
+           IF TRUNCATION-STATUS NOT = "00" THEN
+               DISPLAY "TRUNCATION FILE OPEN FAILED WITH STATUS ",
+                   TRUNCATION-STATUS
+               MOVE "OPEN" TO ALERT-OPERATION
+               MOVE "TRUNCDD" TO ALERT-FILE-NAME
+               MOVE TRUNCATION-STATUS TO ALERT-FILE-STATUS
+               PERFORM WRITE-ALERT
+               STOP RUN
+           END-IF.
+
+       LOAD-DIGIT-TABLE SECTION.
+           PERFORM UNTIL WORD-STATUS = "10" OR DIGIT-COUNT = 20
+               READ WORD-FILE
+               IF WORD-STATUS = "00" THEN
+                   ADD 1 TO DIGIT-COUNT
+                   MOVE WORD-TEXT TO DIGIT-TEXT(DIGIT-COUNT)
+                   MOVE WORD-LEN TO DIGIT-LEN(DIGIT-COUNT)
+                   MOVE WORD-VALUE TO DIGIT-VALUE(DIGIT-COUNT)
+               END-IF
+           END-PERFORM.
+           IF DIGIT-COUNT = 0 THEN
+               DISPLAY "WORD CONTROL FILE IS EMPTY"
+               STOP RUN
+           END-IF.
+           IF DIGIT-COUNT = 20 AND WORD-STATUS = "00" THEN
+               READ WORD-FILE
+               IF WORD-STATUS = "00" THEN
+                   DISPLAY "WORD CONTROL FILE HAS MORE THAN ",
+                       DIGIT-COUNT, " ENTRIES - DIGIT-TABLE IS FULL ",
+                       "AND REMAINING WORDDD ROWS WERE NOT LOADED"
+                   MOVE "LOAD" TO ALERT-OPERATION
+                   MOVE "WORDDD" TO ALERT-FILE-NAME
+                   MOVE WORD-STATUS TO ALERT-FILE-STATUS
+                   PERFORM WRITE-ALERT
+               END-IF
+           END-IF.
+
+       SORT-DIGIT-TABLE SECTION.
+           PERFORM VARYING SORT-I FROM 1 BY 1
+               UNTIL SORT-I > DIGIT-COUNT - 1
+               PERFORM VARYING SORT-J FROM 1 BY 1
+                   UNTIL SORT-J > DIGIT-COUNT - SORT-I
+                   IF DIGIT-LEN(SORT-J) > DIGIT-LEN(SORT-J + 1) THEN
+                       MOVE DIGIT-TEXT(SORT-J) TO SWAP-TEXT
+                       MOVE DIGIT-LEN(SORT-J) TO SWAP-LEN
+                       MOVE DIGIT-VALUE(SORT-J) TO SWAP-VALUE
+                       MOVE DIGIT-TEXT(SORT-J + 1) TO DIGIT-TEXT(SORT-J)
+                       MOVE DIGIT-LEN(SORT-J + 1) TO DIGIT-LEN(SORT-J)
+                       MOVE DIGIT-VALUE(SORT-J + 1)
+                           TO DIGIT-VALUE(SORT-J)
+                       MOVE SWAP-TEXT TO DIGIT-TEXT(SORT-J + 1)
+                       MOVE SWAP-LEN TO DIGIT-LEN(SORT-J + 1)
+                       MOVE SWAP-VALUE TO DIGIT-VALUE(SORT-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       READ-FILE SECTION.
+           PERFORM UNTIL FILE-STATUS = "10"
+               READ PUZZLE-FILE
+               IF FILE-STATUS(1:1) = "0" THEN
+                   ADD 1 TO LINE-NO
+                   IF FILE-STATUS NOT = "00" OR REC-LEN = MAX-REC-LEN
+                       THEN
+                       PERFORM WRITE-TRUNCATION
+                   END-IF
+                   PERFORM FIND-DIGITS-1
+                   PERFORM FIND-DIGITS-2
+                   IF SUM-OF-DIGITS-1 > ZERO
+                       AND (FIRST-IDX > FIRST-IDX-1
+                       OR LAST-IDX < LAST-IDX-1) THEN
+                       PERFORM WRITE-RECON
+                   END-IF
+               ELSE
+                   IF FILE-STATUS NOT = "10" THEN
+                       DISPLAY "FILE READ FAILED WITH STATUS ",
+                           FILE-STATUS
+                       MOVE "READ" TO ALERT-OPERATION
+                       MOVE "PUZZLEDD" TO ALERT-FILE-NAME
+                       MOVE FILE-STATUS TO ALERT-FILE-STATUS
+                       PERFORM WRITE-ALERT
+                       STOP RUN
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       WRITE-TRUNCATION SECTION.
+           DISPLAY "LINE ", LINE-NO, " MAY HAVE BEEN TRUNCATED".
+           MOVE LINE-NO TO TRUNCATION-LINE-NO.
+           WRITE TRUNCATION-RECORD.
+           IF TRUNCATION-STATUS NOT = "00" THEN
+               DISPLAY "TRUNCATION FILE WRITE FAILED WITH STATUS ",
+                   TRUNCATION-STATUS
+               MOVE "WRITE" TO ALERT-OPERATION
+               MOVE "TRUNCDD" TO ALERT-FILE-NAME
+               MOVE TRUNCATION-STATUS TO ALERT-FILE-STATUS
+               PERFORM WRITE-ALERT
+               STOP RUN
+           END-IF.
+
+       WRITE-RECON SECTION.
+           ADD 1 TO MISMATCH-COUNT.
+           MOVE SPACES TO RECON-RECORD.
+           MOVE LINE-NO TO RECON-LINE-NO.
+           MOVE SUM-OF-DIGITS-1 TO RECON-SUM-1.
+           MOVE SUM-OF-DIGITS-2 TO RECON-SUM-2.
+           WRITE RECON-RECORD.
+           IF RECON-STATUS NOT = "00" THEN
+               DISPLAY "RECON FILE WRITE FAILED WITH STATUS ",
+                   RECON-STATUS
+               MOVE "WRITE" TO ALERT-OPERATION
+               MOVE "RECONDD" TO ALERT-FILE-NAME
+               MOVE RECON-STATUS TO ALERT-FILE-STATUS
+               PERFORM WRITE-ALERT
+               STOP RUN
+           END-IF.
+           DISPLAY "MISMATCH AT LINE ", LINE-NO, " SUM-1 ",
+               SUM-OF-DIGITS-1, " SUM-2 ", SUM-OF-DIGITS-2.
+
+       CLOSE-FILE SECTION.
+           CLOSE PUZZLE-FILE.
+           IF FILE-STATUS NOT = "00" THEN
+               DISPLAY "FILE CLOSE FAILED WITH STATUS ", FILE-STATUS
+               MOVE "CLOSE" TO ALERT-OPERATION
+               MOVE "PUZZLEDD" TO ALERT-FILE-NAME
+               MOVE FILE-STATUS TO ALERT-FILE-STATUS
+               PERFORM WRITE-ALERT
+               STOP RUN
+           END-IF.
+           CLOSE RECON-FILE.
+           IF RECON-STATUS NOT = "00" THEN
+               DISPLAY "RECON FILE CLOSE FAILED WITH STATUS ",
+                   RECON-STATUS
+               MOVE "CLOSE" TO ALERT-OPERATION
+               MOVE "RECONDD" TO ALERT-FILE-NAME
+               MOVE RECON-STATUS TO ALERT-FILE-STATUS
+               PERFORM WRITE-ALERT
+               STOP RUN
+           END-IF.
+           CLOSE TRUNCATION-FILE.
+           IF TRUNCATION-STATUS NOT = "00" THEN
+               DISPLAY "TRUNCATION FILE CLOSE FAILED WITH STATUS ",
+                   TRUNCATION-STATUS
+               MOVE "CLOSE" TO ALERT-OPERATION
+               MOVE "TRUNCDD" TO ALERT-FILE-NAME
+               MOVE TRUNCATION-STATUS TO ALERT-FILE-STATUS
+               PERFORM WRITE-ALERT
+               STOP RUN
+           END-IF.
+           CLOSE ALERT-FILE.
+           IF ALERTF-STATUS NOT = "00" THEN
+               DISPLAY "ALERT FILE CLOSE FAILED WITH STATUS ",
+                   ALERTF-STATUS
+               STOP RUN
+           END-IF.
+
+       WRITE-ALERT SECTION.
+           IF ALERT-OPERATION = "OPEN" THEN
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF ALERT-OPERATION = "READ" THEN
+                   MOVE 12 TO RETURN-CODE
+               ELSE
+                   IF ALERT-OPERATION = "CLOSE" THEN
+                       MOVE 16 TO RETURN-CODE
+                   ELSE
+                       MOVE 20 TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
+           MOVE RETURN-CODE TO ALERT-RETURN-CODE.
+           WRITE ALERT-RECORD.
+           IF ALERTF-STATUS NOT = "00" THEN
+               DISPLAY "ALERT FILE WRITE FAILED WITH STATUS ",
+                   ALERTF-STATUS
+               STOP RUN
+           END-IF.
+           DISPLAY "ALERT: ", ALERT-OPERATION, " FAILURE ON ",
+               ALERT-FILE-NAME, " STATUS ", ALERT-FILE-STATUS,
+               " RC ", ALERT-RETURN-CODE.
+
+       FIND-DIGITS-1 SECTION.
+           MOVE ZERO TO SUM-OF-DIGITS-1.
+           MOVE ZERO TO FIRST-IDX-1.
+           MOVE ZERO TO LAST-IDX-1.
+           SET DIGIT-FOUND TO FALSE.
+           PERFORM VARYING IDX FROM 1 BY 1
+               UNTIL IDX > REC-LEN OR DIGIT-FOUND
+               IF PUZZLE-RECORD(IDX:1) IS NUMERIC THEN
+                   MOVE PUZZLE-RECORD(IDX:1) TO FIRST-DIGIT-1
+                   MOVE IDX TO FIRST-IDX-1
+                   SET DIGIT-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+           IF NOT DIGIT-FOUND THEN
+               EXIT SECTION
+           END-IF.
+           SET DIGIT-FOUND TO FALSE.
+           PERFORM VARYING IDX FROM REC-LEN BY -1
+               UNTIL IDX = 0 OR DIGIT-FOUND
+               IF PUZZLE-RECORD(IDX:1) IS NUMERIC THEN
+                   MOVE PUZZLE-RECORD(IDX:1) TO LAST-DIGIT-1
+                   MOVE IDX TO LAST-IDX-1
+                   SET DIGIT-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+           IF NOT DIGIT-FOUND THEN
+               EXIT SECTION
+           END-IF.
+           COMPUTE SUM-OF-DIGITS-1 = FIRST-DIGIT-1 * 10 + LAST-DIGIT-1.
+           ADD SUM-OF-DIGITS-1 TO SUM-OF-ALL-DIGITS-1.
+
+       FIND-DIGITS-2 SECTION.
+           MOVE ZERO TO SUM-OF-DIGITS-2.
+           SET DIGIT-FOUND TO FALSE.
+           MOVE ZERO TO LAST-IDX.
+           MOVE REC-LEN TO FIRST-IDX.
+           PERFORM VARYING R-IDX FROM 1 BY 1 UNTIL R-IDX > REC-LEN
+               COMPUTE REMAINING-LEN = REC-LEN - R-IDX + 1
+               PERFORM VARYING D-IDX FROM 1 BY 1
+                   UNTIL D-IDX > DIGIT-COUNT
+                   OR DIGIT-LEN(D-IDX) > REMAINING-LEN
+                   PERFORM CHECK-DIGIT
+               END-PERFORM
+           END-PERFORM.
+           IF NOT DIGIT-FOUND THEN
+               EXIT SECTION
+           END-IF.
+           COMPUTE SUM-OF-DIGITS-2 = FIRST-DIGIT-2 * 10 + LAST-DIGIT-2.
+           ADD SUM-OF-DIGITS-2 TO SUM-OF-ALL-DIGITS-2.
+
+       CHECK-DIGIT SECTION.
+           COMPUTE MAX-IDX = REC-LEN - DIGIT-LEN(D-IDX) + 1.
+           IF R-IDX > MAX-IDX THEN
+               EXIT SECTION
+           END-IF.
+           IF PUZZLE-RECORD(R-IDX:DIGIT-LEN(D-IDX)) =
+               DIGIT-TEXT(D-IDX)(1:DIGIT-LEN(D-IDX)) THEN
+               SET DIGIT-FOUND TO TRUE
+               IF R-IDX < FIRST-IDX THEN
+                   MOVE R-IDX TO FIRST-IDX
+                   MOVE DIGIT-VALUE(D-IDX) TO FIRST-DIGIT-2
+               END-IF
+               IF R-IDX > LAST-IDX THEN
+                   MOVE R-IDX TO LAST-IDX
+                   MOVE DIGIT-VALUE(D-IDX) TO LAST-DIGIT-2
+               END-IF
+           END-IF.
