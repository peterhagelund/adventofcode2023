@@ -8,61 +8,431 @@
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS FILE-STATUS.
-      * 
+           SELECT EXCEPTION-FILE ASSIGN TO EXCPTDD
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS EXCEPTION-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTDD
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS CHECKPOINT-STATUS.
+           SELECT SUMMARY-FILE ASSIGN TO SUMRYDD
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS SUMMARY-STATUS.
+           SELECT TRUNCATION-FILE ASSIGN TO TRUNCDD
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS TRUNCATION-STATUS.
+           SELECT ALERT-FILE ASSIGN TO ALERTDD
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ALERTF-STATUS.
+      *
        DATA DIVISION.
        FILE SECTION.
-       FD  PUZZLE-FILE.
-       01  PUZZLE-RECORD PIC X(80).
+       FD  PUZZLE-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 200 CHARACTERS
+           DEPENDING ON REC-LEN.
+       01  PUZZLE-RECORD PIC X(200).
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD.
+           05  EXCEPTION-LINE-NO   PIC 9(6).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  EXCEPTION-TEXT      PIC X(200).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CHECKPOINT-LINE-NO  PIC 9(6).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  CHECKPOINT-SUM      PIC 9(6).
+       FD  SUMMARY-FILE.
+       01  SUMMARY-RECORD.
+           05  SUMMARY-PROGRAM     PIC X(8).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  SUMMARY-RUN-DATE    PIC 9(8).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  SUMMARY-LINE-COUNT  PIC 9(6).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  SUMMARY-SUM         PIC 9(6).
+       FD  TRUNCATION-FILE.
+       01  TRUNCATION-RECORD.
+           05  TRUNCATION-LINE-NO  PIC 9(6).
+       FD  ALERT-FILE.
+       01  ALERT-RECORD.
+           05  ALERT-PROGRAM       PIC X(8).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  ALERT-OPERATION     PIC X(5).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  ALERT-FILE-NAME     PIC X(8).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  ALERT-FILE-STATUS   PIC X(2).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  ALERT-RETURN-CODE   PIC 9(3).
        WORKING-STORAGE SECTION.
        01  FILE-STATUS         PIC X(2).
+       01  EXCEPTION-STATUS    PIC X(2).
+       01  CHECKPOINT-STATUS   PIC X(2).
+       01  SUMMARY-STATUS      PIC X(2).
+       01  TRUNCATION-STATUS   PIC X(2).
+       01  ALERTF-STATUS       PIC X(2).
+       01  REC-LEN             PIC 9(4) VALUE ZERO.
+       01  MAX-REC-LEN         PIC 9(4) VALUE 200.
+       01  CHECKPOINT-INTERVAL PIC 9(6) VALUE 1000.
+       01  CHECKPOINT-COUNT    PIC 9(6) VALUE ZERO.
+       01  RESTART-SWITCH      PIC X VALUE "N".
+           88 RESTART-REQUESTED   VALUE "Y".
+       01  RESTART-LINE-NO     PIC 9(6) VALUE ZERO.
+       01  RESTART-SUM         PIC 9(6) VALUE ZERO.
        01  LINE-NO             PIC 9(6) VALUE ZERO.
+       01  LINES-THIS-RUN      PIC 9(6) VALUE ZERO.
        01  SUM-OF-ALL-DIGITS   PIC 9(6) VALUE ZERO.
        01  SUM-OF-DIGITS       PIC 9(4).
-       01  IDX                 PIC 9(2).
+       01  IDX                 PIC 9(4).
        01  DIGIT-STATUS        PIC X.
            88 DIGIT-FOUND      VALUE "T" WHEN SET TO FALSE IS "F".
            88 DIGIT-NOT-FOUND  VALUE "F".
        01  FIRST-DIGIT         PIC 9.
        01  LAST-DIGIT          PIC 9.
+       01  START-TIME.
+           05  START-HH        PIC 9(2).
+           05  START-MM        PIC 9(2).
+           05  START-SS        PIC 9(2).
+           05  START-TT        PIC 9(2).
+       01  END-TIME.
+           05  END-HH          PIC 9(2).
+           05  END-MM          PIC 9(2).
+           05  END-SS          PIC 9(2).
+           05  END-TT          PIC 9(2).
+       01  START-HUNDREDTHS    PIC 9(8).
+       01  END-HUNDREDTHS      PIC 9(8).
+       01  ELAPSED-HUNDREDTHS  PIC 9(8).
+       01  ELAPSED-SECONDS     PIC 9(6)V99.
+       01  LINES-PER-SECOND    PIC 9(6)V99.
       *
        PROCEDURE DIVISION.
            PERFORM OPEN-FILE.
+           ACCEPT START-TIME FROM TIME.
            PERFORM READ-FILE.
+           ACCEPT END-TIME FROM TIME.
+           PERFORM COMPUTE-THROUGHPUT.
+           PERFORM WRITE-SUMMARY.
            PERFORM CLOSE-FILE.
            DISPLAY "SUM = ", SUM-OF-ALL-DIGITS.
+           DISPLAY "LINES PER SECOND = ", LINES-PER-SECOND.
            STOP RUN.
 
        OPEN-FILE SECTION.
+           ACCEPT RESTART-SWITCH FROM ENVIRONMENT "RESTART".
+           MOVE SPACES TO ALERT-RECORD.
+           MOVE "PUZZLE-1" TO ALERT-PROGRAM.
+           IF RESTART-REQUESTED THEN
+               OPEN EXTEND ALERT-FILE
+           ELSE
+               OPEN OUTPUT ALERT-FILE
+           END-IF.
+           IF ALERTF-STATUS NOT = "00" THEN
+               DISPLAY "ALERT FILE OPEN FAILED WITH STATUS ",
+                   ALERTF-STATUS
+               STOP RUN
+           END-IF.
            OPEN INPUT PUZZLE-FILE.
            IF FILE-STATUS NOT = "00" THEN
                DISPLAY "FILE OPEN FAILED WITH STATUS ", FILE-STATUS
+               MOVE "OPEN" TO ALERT-OPERATION
+               MOVE "PUZZLEDD" TO ALERT-FILE-NAME
+               MOVE FILE-STATUS TO ALERT-FILE-STATUS
+               PERFORM WRITE-ALERT
+               STOP RUN
+           END-IF.
+           IF RESTART-REQUESTED THEN
+               OPEN EXTEND EXCEPTION-FILE
+           ELSE
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
+           IF EXCEPTION-STATUS NOT = "00" THEN
+               DISPLAY "EXCEPTION FILE OPEN FAILED WITH STATUS ",
+                   EXCEPTION-STATUS
+               MOVE "OPEN" TO ALERT-OPERATION
+               MOVE "EXCPTDD" TO ALERT-FILE-NAME
+               MOVE EXCEPTION-STATUS TO ALERT-FILE-STATUS
+               PERFORM WRITE-ALERT
+               STOP RUN
+           END-IF.
+           IF RESTART-REQUESTED THEN
+               PERFORM LOAD-CHECKPOINT
+               PERFORM SKIP-TO-CHECKPOINT
+           END-IF.
+           IF RESTART-REQUESTED THEN
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+           IF CHECKPOINT-STATUS NOT = "00" THEN
+               DISPLAY "CHECKPOINT FILE OPEN FAILED WITH STATUS ",
+                   CHECKPOINT-STATUS
+               MOVE "OPEN" TO ALERT-OPERATION
+               MOVE "CKPTDD" TO ALERT-FILE-NAME
+               MOVE CHECKPOINT-STATUS TO ALERT-FILE-STATUS
+               PERFORM WRITE-ALERT
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT SUMMARY-FILE.
+           IF SUMMARY-STATUS NOT = "00" THEN
+               DISPLAY "SUMMARY FILE OPEN FAILED WITH STATUS ",
+                   SUMMARY-STATUS
+               MOVE "OPEN" TO ALERT-OPERATION
+               MOVE "SUMRYDD" TO ALERT-FILE-NAME
+               MOVE SUMMARY-STATUS TO ALERT-FILE-STATUS
+               PERFORM WRITE-ALERT
+               STOP RUN
+           END-IF.
+           IF RESTART-REQUESTED THEN
+               OPEN EXTEND TRUNCATION-FILE
+           ELSE
+               OPEN OUTPUT TRUNCATION-FILE
+           END-IF.
+           IF TRUNCATION-STATUS NOT = "00" THEN
+               DISPLAY "TRUNCATION FILE OPEN FAILED WITH STATUS ",
+                   TRUNCATION-STATUS
+               MOVE "OPEN" TO ALERT-OPERATION
+               MOVE "TRUNCDD" TO ALERT-FILE-NAME
+               MOVE TRUNCATION-STATUS TO ALERT-FILE-STATUS
+               PERFORM WRITE-ALERT
                STOP RUN
            END-IF.
 
+       LOAD-CHECKPOINT SECTION.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-STATUS NOT = "00" THEN
+               DISPLAY "NO CHECKPOINT AVAILABLE - STARTING FROM TOP"
+               EXIT SECTION
+           END-IF.
+           PERFORM UNTIL CHECKPOINT-STATUS = "10"
+               READ CHECKPOINT-FILE
+               IF CHECKPOINT-STATUS = "00" THEN
+                   MOVE CHECKPOINT-LINE-NO TO RESTART-LINE-NO
+                   MOVE CHECKPOINT-SUM TO RESTART-SUM
+               END-IF
+           END-PERFORM.
+           CLOSE CHECKPOINT-FILE.
+           IF CHECKPOINT-STATUS NOT = "00" THEN
+               DISPLAY "CHECKPOINT FILE CLOSE FAILED WITH STATUS ",
+                   CHECKPOINT-STATUS
+               MOVE "CLOSE" TO ALERT-OPERATION
+               MOVE "CKPTDD" TO ALERT-FILE-NAME
+               MOVE CHECKPOINT-STATUS TO ALERT-FILE-STATUS
+               PERFORM WRITE-ALERT
+               STOP RUN
+           END-IF.
+
+       SKIP-TO-CHECKPOINT SECTION.
+           DISPLAY "RESTARTING AFTER LINE ", RESTART-LINE-NO.
+           MOVE RESTART-SUM TO SUM-OF-ALL-DIGITS.
+           PERFORM UNTIL LINE-NO >= RESTART-LINE-NO
+               OR FILE-STATUS = "10"
+               READ PUZZLE-FILE
+               IF FILE-STATUS = "00" THEN
+                   ADD 1 TO LINE-NO
+               END-IF
+           END-PERFORM.
+
        READ-FILE SECTION.
            PERFORM UNTIL FILE-STATUS = "10"
                READ PUZZLE-FILE
-               IF FILE-STATUS = "00" THEN
+               IF FILE-STATUS(1:1) = "0" THEN
                    ADD 1 TO LINE-NO
+                   ADD 1 TO LINES-THIS-RUN
+                   IF FILE-STATUS NOT = "00" OR REC-LEN = MAX-REC-LEN
+                       THEN
+                       PERFORM WRITE-TRUNCATION
+                   END-IF
                    PERFORM FIND-DIGITS
                    IF NOT DIGIT-FOUND THEN
                        DISPLAY "DIGIT(S) NOT FOUND IN ", LINE-NO
+                       PERFORM WRITE-EXCEPTION
+                   END-IF
+                   PERFORM UPDATE-CHECKPOINT
+               ELSE
+                   IF FILE-STATUS NOT = "10" THEN
+                       DISPLAY "FILE READ FAILED WITH STATUS ",
+                           FILE-STATUS
+                       MOVE "READ" TO ALERT-OPERATION
+                       MOVE "PUZZLEDD" TO ALERT-FILE-NAME
+                       MOVE FILE-STATUS TO ALERT-FILE-STATUS
+                       PERFORM WRITE-ALERT
                        STOP RUN
                    END-IF
                END-IF
            END-PERFORM.
 
+       WRITE-TRUNCATION SECTION.
+           DISPLAY "LINE ", LINE-NO, " MAY HAVE BEEN TRUNCATED".
+           MOVE LINE-NO TO TRUNCATION-LINE-NO.
+           WRITE TRUNCATION-RECORD.
+           IF TRUNCATION-STATUS NOT = "00" THEN
+               DISPLAY "TRUNCATION FILE WRITE FAILED WITH STATUS ",
+                   TRUNCATION-STATUS
+               MOVE "WRITE" TO ALERT-OPERATION
+               MOVE "TRUNCDD" TO ALERT-FILE-NAME
+               MOVE TRUNCATION-STATUS TO ALERT-FILE-STATUS
+               PERFORM WRITE-ALERT
+               STOP RUN
+           END-IF.
+
+       UPDATE-CHECKPOINT SECTION.
+           ADD 1 TO CHECKPOINT-COUNT.
+           IF CHECKPOINT-COUNT = CHECKPOINT-INTERVAL THEN
+               MOVE ZERO TO CHECKPOINT-COUNT
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT SECTION.
+           MOVE SPACES TO CHECKPOINT-RECORD.
+           MOVE LINE-NO TO CHECKPOINT-LINE-NO.
+           MOVE SUM-OF-ALL-DIGITS TO CHECKPOINT-SUM.
+           WRITE CHECKPOINT-RECORD.
+           IF CHECKPOINT-STATUS NOT = "00" THEN
+               DISPLAY "CHECKPOINT FILE WRITE FAILED WITH STATUS ",
+                   CHECKPOINT-STATUS
+               MOVE "WRITE" TO ALERT-OPERATION
+               MOVE "CKPTDD" TO ALERT-FILE-NAME
+               MOVE CHECKPOINT-STATUS TO ALERT-FILE-STATUS
+               PERFORM WRITE-ALERT
+               STOP RUN
+           END-IF.
+
+       WRITE-EXCEPTION SECTION.
+           MOVE SPACES TO EXCEPTION-RECORD.
+           MOVE LINE-NO TO EXCEPTION-LINE-NO.
+           MOVE PUZZLE-RECORD TO EXCEPTION-TEXT.
+           WRITE EXCEPTION-RECORD.
+           IF EXCEPTION-STATUS NOT = "00" THEN
+               DISPLAY "EXCEPTION FILE WRITE FAILED WITH STATUS ",
+                   EXCEPTION-STATUS
+               MOVE "WRITE" TO ALERT-OPERATION
+               MOVE "EXCPTDD" TO ALERT-FILE-NAME
+               MOVE EXCEPTION-STATUS TO ALERT-FILE-STATUS
+               PERFORM WRITE-ALERT
+               STOP RUN
+           END-IF.
+
+       COMPUTE-THROUGHPUT SECTION.
+           COMPUTE START-HUNDREDTHS =
+               ((START-HH * 60 + START-MM) * 60 + START-SS) * 100
+               + START-TT.
+           COMPUTE END-HUNDREDTHS =
+               ((END-HH * 60 + END-MM) * 60 + END-SS) * 100 + END-TT.
+           COMPUTE ELAPSED-HUNDREDTHS =
+               END-HUNDREDTHS - START-HUNDREDTHS.
+           IF ELAPSED-HUNDREDTHS <= ZERO THEN
+               MOVE 1 TO ELAPSED-HUNDREDTHS
+           END-IF.
+           COMPUTE ELAPSED-SECONDS = ELAPSED-HUNDREDTHS / 100.
+           COMPUTE LINES-PER-SECOND = LINES-THIS-RUN / ELAPSED-SECONDS.
+
+       WRITE-SUMMARY SECTION.
+           MOVE SPACES TO SUMMARY-RECORD.
+           MOVE "PUZZLE-1" TO SUMMARY-PROGRAM.
+           ACCEPT SUMMARY-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE LINE-NO TO SUMMARY-LINE-COUNT.
+           MOVE SUM-OF-ALL-DIGITS TO SUMMARY-SUM.
+           WRITE SUMMARY-RECORD.
+           IF SUMMARY-STATUS NOT = "00" THEN
+               DISPLAY "SUMMARY FILE WRITE FAILED WITH STATUS ",
+                   SUMMARY-STATUS
+               MOVE "WRITE" TO ALERT-OPERATION
+               MOVE "SUMRYDD" TO ALERT-FILE-NAME
+               MOVE SUMMARY-STATUS TO ALERT-FILE-STATUS
+               PERFORM WRITE-ALERT
+               STOP RUN
+           END-IF.
+
        CLOSE-FILE SECTION.
            CLOSE PUZZLE-FILE.
            IF FILE-STATUS NOT = "00" THEN
                DISPLAY "FILE CLOSE FAILED WITH STATUS ", FILE-STATUS
+               MOVE "CLOSE" TO ALERT-OPERATION
+               MOVE "PUZZLEDD" TO ALERT-FILE-NAME
+               MOVE FILE-STATUS TO ALERT-FILE-STATUS
+               PERFORM WRITE-ALERT
+               STOP RUN
+           END-IF.
+           CLOSE EXCEPTION-FILE.
+           IF EXCEPTION-STATUS NOT = "00" THEN
+               DISPLAY "EXCEPTION FILE CLOSE FAILED WITH STATUS ",
+                   EXCEPTION-STATUS
+               MOVE "CLOSE" TO ALERT-OPERATION
+               MOVE "EXCPTDD" TO ALERT-FILE-NAME
+               MOVE EXCEPTION-STATUS TO ALERT-FILE-STATUS
+               PERFORM WRITE-ALERT
+               STOP RUN
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+           IF CHECKPOINT-STATUS NOT = "00" THEN
+               DISPLAY "CHECKPOINT FILE CLOSE FAILED WITH STATUS ",
+                   CHECKPOINT-STATUS
+               MOVE "CLOSE" TO ALERT-OPERATION
+               MOVE "CKPTDD" TO ALERT-FILE-NAME
+               MOVE CHECKPOINT-STATUS TO ALERT-FILE-STATUS
+               PERFORM WRITE-ALERT
+               STOP RUN
+           END-IF.
+           CLOSE SUMMARY-FILE.
+           IF SUMMARY-STATUS NOT = "00" THEN
+               DISPLAY "SUMMARY FILE CLOSE FAILED WITH STATUS ",
+                   SUMMARY-STATUS
+               MOVE "CLOSE" TO ALERT-OPERATION
+               MOVE "SUMRYDD" TO ALERT-FILE-NAME
+               MOVE SUMMARY-STATUS TO ALERT-FILE-STATUS
+               PERFORM WRITE-ALERT
+               STOP RUN
+           END-IF.
+           CLOSE TRUNCATION-FILE.
+           IF TRUNCATION-STATUS NOT = "00" THEN
+               DISPLAY "TRUNCATION FILE CLOSE FAILED WITH STATUS ",
+                   TRUNCATION-STATUS
+               MOVE "CLOSE" TO ALERT-OPERATION
+               MOVE "TRUNCDD" TO ALERT-FILE-NAME
+               MOVE TRUNCATION-STATUS TO ALERT-FILE-STATUS
+               PERFORM WRITE-ALERT
+               STOP RUN
+           END-IF.
+           CLOSE ALERT-FILE.
+           IF ALERTF-STATUS NOT = "00" THEN
+               DISPLAY "ALERT FILE CLOSE FAILED WITH STATUS ",
+                   ALERTF-STATUS
+               STOP RUN
+           END-IF.
+
+       WRITE-ALERT SECTION.
+           IF ALERT-OPERATION = "OPEN" THEN
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF ALERT-OPERATION = "READ" THEN
+                   MOVE 12 TO RETURN-CODE
+               ELSE
+                   IF ALERT-OPERATION = "CLOSE" THEN
+                       MOVE 16 TO RETURN-CODE
+                   ELSE
+                       MOVE 20 TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
+           MOVE RETURN-CODE TO ALERT-RETURN-CODE.
+           WRITE ALERT-RECORD.
+           IF ALERTF-STATUS NOT = "00" THEN
+               DISPLAY "ALERT FILE WRITE FAILED WITH STATUS ",
+                   ALERTF-STATUS
                STOP RUN
            END-IF.
+           DISPLAY "ALERT: ", ALERT-OPERATION, " FAILURE ON ",
+               ALERT-FILE-NAME, " STATUS ", ALERT-FILE-STATUS,
+               " RC ", ALERT-RETURN-CODE.
 
        FIND-DIGITS SECTION.
            SET DIGIT-FOUND TO FALSE.
            PERFORM VARYING IDX FROM 1 BY 1
-               UNTIL IDX > 80 OR DIGIT-FOUND
+               UNTIL IDX > REC-LEN OR DIGIT-FOUND
                IF PUZZLE-RECORD(IDX:1) IS NUMERIC THEN
                    MOVE PUZZLE-RECORD(IDX:1) TO FIRST-DIGIT
                    SET DIGIT-FOUND TO TRUE
@@ -71,7 +441,7 @@
                EXIT SECTION
            END-IF.
            SET DIGIT-FOUND TO FALSE.
-           PERFORM VARYING IDX FROM 80 BY -1
+           PERFORM VARYING IDX FROM REC-LEN BY -1
                UNTIL IDX = 0 OR DIGIT-FOUND
                IF PUZZLE-RECORD(IDX:1) IS NUMERIC THEN
                    MOVE PUZZLE-RECORD(IDX:1) TO LAST-DIGIT
@@ -83,3 +453,5 @@
            END-IF.
            COMPUTE SUM-OF-DIGITS = FIRST-DIGIT * 10 + LAST-DIGIT.
            ADD SUM-OF-DIGITS TO SUM-OF-ALL-DIGITS.
+           DISPLAY "LINE ", LINE-NO, " FIRST ", FIRST-DIGIT,
+               " LAST ", LAST-DIGIT, " SUM ", SUM-OF-DIGITS.
